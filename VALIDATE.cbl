@@ -18,6 +18,7 @@
       *    | 01   | Invalid ID       |
       *    | 02   | Invalid score    |
       *    | 03   | Invalid category |
+      *    | 04   | Duplicate ID     |
       *
       *    The program also produces summary
       *    counts for total, valid, and invalid records.
@@ -32,6 +33,10 @@
            SELECT INPUT-DATA ASSIGN TO INFILE.
            SELECT INV-DATA   ASSIGN TO INVFILE.
            SELECT VALREPO  ASSIGN TO VALREPO.
+           SELECT OPTIONAL CHKPT-FILE ASSIGN TO CHKPTFILE
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT OPTIONAL CORR-DATA ASSIGN TO CORRFILE
+               FILE STATUS IS WS-CORR-STATUS.
        DATA DIVISION.
        FILE SECTION.
 
@@ -41,12 +46,61 @@
 
        FD INV-DATA
            RECORDING MODE IS F.
-       01 INV-DATA-RECORD        PIC X(80).
+       01 INV-DATA-RECORD        PIC X(200).
 
        FD VALREPO
            RECORDING MODE IS F.
        01 VALREPO-REC            PIC X(132).
 
+      * Restart dataset, written append-only (see 8800-WRITE-
+      * CHECKPOINT) - each totals-type record holds how many INFILE
+      * records had already made it through to VALREPO/INVFILE as of
+      * that checkpoint, along with every running total/average
+      * accumulator needed to pick up where the run was at that point;
+      * one record per accepted ID (for duplicate detection across a
+      * restart, or by a later corrections pass) follows behind it.
+      * The LAST totals-type record on the dataset, and the ID
+      * records behind it, are the current ones
+       FD CHKPT-FILE
+           RECORDING MODE IS F.
+       01 CHKPT-RECORD                  PIC X(165).
+
+       01 CHKPT-TOTALS-REC REDEFINES CHKPT-RECORD.
+          05 CHKPT-REC-TYPE             PIC X.
+             88 CHKPT-TYPE-TOTALS                 VALUE 'T'.
+             88 CHKPT-TYPE-ID                     VALUE 'I'.
+          05 CHKPT-T-REC-READ           PIC 9(5).
+          05 CHKPT-T-REC-VALID          PIC 9(5).
+          05 CHKPT-T-REC-INVALID        PIC 9(5).
+          05 CHKPT-T-SCORE1-INVALID     PIC 9(3).
+          05 CHKPT-T-SCORE2-INVALID     PIC 9(3).
+          05 CHKPT-T-SCORE3-INVALID     PIC 9(3).
+          05 CHKPT-T-SCORE1-TOTAL       PIC 9(8).
+          05 CHKPT-T-SCORE2-TOTAL       PIC 9(8).
+          05 CHKPT-T-SCORE3-TOTAL       PIC 9(8).
+          05 CHKPT-T-ACC-COUNT          PIC 9(5).
+          05 CHKPT-T-ACC-OVERFLOW       PIC 9(5).
+          05 CHKPT-T-CAT-ENTRY          OCCURS 3 TIMES.
+             10 CHKPT-T-CAT-PASS-COUNT       PIC 9(5).
+             10 CHKPT-T-CAT-FAIL-COUNT       PIC 9(5).
+             10 CHKPT-T-CAT-SCORE1-TOTAL     PIC 9(8).
+             10 CHKPT-T-CAT-SCORE2-TOTAL     PIC 9(8).
+             10 CHKPT-T-CAT-SCORE3-TOTAL     PIC 9(8).
+          05 FILLER                     PIC X(4).
+
+       01 CHKPT-ID-REC REDEFINES CHKPT-RECORD.
+          05 FILLER                     PIC X.
+          05 CHKPT-I-ID                 PIC X(5).
+          05 FILLER                     PIC X(159).
+
+      * Correction/resubmission dataset - same 80-byte layout as
+      * INFILE, keyed by the ID field. RECVAL matches each record
+      * on this file against the outstanding entries on INVFILE and
+      * re-validates it
+       FD CORR-DATA
+           RECORDING MODE IS F.
+       01 CORR-DATA-RECORD       PIC X(80).
+
        WORKING-STORAGE SECTION.
 
       *********************************
@@ -58,6 +112,63 @@
       *    | SCORE-2   | 9-11    | Numeric |
       *    | SCORE-3   | 12-14   | Numeric |
       *    | CATEGORY  | 15      | A/B/C   |
+      *********************************
+      * Holds the raw 80-byte record currently being validated,
+      * whether it came from INPUT-DATA or (later) a correction file
+       01 WS-CURRENT-RAW-RECORD  PIC X(80).
+
+      *********************************
+      * Restart/checkpoint control - a checkpoint is written to
+      * CHKPTFILE every WS-CHECKPOINT-INTERVAL records so a rerun
+      * after an abend can pick back up instead of starting over
+       01 WS-RESTART-DATA.
+          05 WS-RESTART-MODE         PIC X      VALUE 'N'.
+          05 WS-RESTART-REC-READ     PIC 9(9)   VALUE 0.
+          05 WS-CHECKPOINT-INTERVAL  PIC 9(5)   VALUE 100.
+          05 WS-CHKPT-STATUS         PIC XX     VALUE SPACES.
+          05 WS-CHKPT-EOF            PIC X      VALUE 'N'.
+             88 CHKPT-EOF-YES                   VALUE 'Y'.
+
+      *********************************
+      * Correction/resubmission control - when CORRFILE has records,
+      * RECVAL runs a corrections pass instead of the normal INFILE
+      * pass: match each corrected record against the outstanding
+      * INVFILE entries, re-validate it, and promote it to VALREPO
+      * if it now passes
+       01 WS-CORR-CONTROL.
+          05 WS-CORR-MODE            PIC X      VALUE 'N'.
+             88 CORR-MODE-YES                   VALUE 'Y'.
+          05 WS-CORR-EOF             PIC X      VALUE 'N'.
+             88 CORR-EOF-YES                    VALUE 'Y'.
+          05 WS-CORR-DD-PRESENT      PIC X      VALUE 'N'.
+             88 CORR-DD-PRESENT-YES             VALUE 'Y'.
+          05 WS-CORR-NOOP            PIC X      VALUE 'N'.
+             88 CORR-NOOP-YES                   VALUE 'Y'.
+          05 WS-CORR-STATUS          PIC XX     VALUE SPACES.
+          05 WS-CORR-FOUND           PIC X      VALUE 'N'.
+             88 CORR-FOUND-YES                  VALUE 'Y'.
+          05 WS-CORR-READ            PIC 9(5)   VALUE 0.
+          05 WS-CORR-PROMOTED        PIC 9(5)   VALUE 0.
+          05 WS-CORR-STILL-INVALID   PIC 9(5)   VALUE 0.
+          05 WS-CORR-NOT-MATCHED     PIC 9(5)   VALUE 0.
+
+      *********************************
+      * In-memory copy of the outstanding INVFILE entries, loaded at
+      * the start of a corrections pass and rewritten at the end
+      * with promoted entries removed and resubmitted-but-still-bad
+      * entries updated
+       01 WS-INV-TABLE.
+          05 WS-INV-TBL-COUNT        PIC 9(4)   COMP VALUE 0.
+          05 WS-INV-TBL-IDX          PIC 9(4)   COMP VALUE 0.
+          05 WS-INV-TBL-MATCH-IDX    PIC 9(4)   COMP VALUE 0.
+          05 WS-INV-TBL-OVERFLOW     PIC 9(4)   COMP VALUE 0.
+          05 WS-INV-TBL-ENTRY        OCCURS 5000 TIMES.
+             10 WS-INV-TBL-ID        PIC X(5).
+             10 WS-INV-TBL-RECORD    PIC X(80).
+             10 WS-INV-TBL-REASON    PIC X(118).
+             10 WS-INV-TBL-ACTIVE    PIC X      VALUE 'Y'.
+                88 INV-TBL-ACTIVE-YES           VALUE 'Y'.
+
        01 WS-IN-FIELDS.
           05 WS-IN-ID            PIC X(5).
           05 WS-IN-SCORE1        PIC X(3).
@@ -65,6 +176,11 @@
           05 WS-IN-SCORE3        PIC X(3).
           05 WS-IN-CATEGORY      PIC X.
 
+      *********************************
+      * Category-specific passing minimum applied in 4200-CHECK-SCORES
+       01 WS-SCORE-THRESHOLD.
+          05 WS-SCORE-MIN        PIC 9(3)   VALUE 0.
+
       *********************************
       * Varibles to store NUMERIC verison of SCORE varibles
        01 WS-NUMERIC-SCORES.
@@ -80,15 +196,47 @@
           05 WS-RECORD-ERR       PIC X      VALUE 'N'.
 
       *********************************
-      * Error handling
+      * Trailer record - ID field of all 9's, followed by the count
+      * of data records the sending system believes it sent, so a
+      * truncated file gets flagged instead of silently processed
+       01 WS-TRAILER-DATA.
+          05 WS-TRAILER-ID           PIC X(5)  VALUE '99999'.
+          05 WS-TRAILER-FOUND        PIC X     VALUE 'N'.
+             88 TRAILER-FOUND-YES              VALUE 'Y'.
+          05 WS-TRAILER-EXP-COUNT    PIC 9(5)  VALUE 0.
+          05 WS-TRAILER-OUT-OF-BAL   PIC X     VALUE 'N'.
+             88 TRAILER-OUT-OF-BAL-YES         VALUE 'Y'.
+          05 WS-TRAILER-MALFORMED    PIC X     VALUE 'N'.
+             88 TRAILER-MALFORMED-YES          VALUE 'Y'.
+
+      *********************************
+      * Error handling - a record can fail more than one check, so
+      * every applicable code is kept, not just the last one found
        01 WS-ERROR-DATA.
-          05 WS-ERROR-CODE       PIC XX     VALUE SPACES.
-      
+          05 WS-ERR-COUNT        PIC 9      VALUE 0.
+          05 WS-ERR-ENTRY        OCCURS 5 TIMES.
+             10 WS-ERR-CODE      PIC XX.
+          05 WS-ERR-CODE-TO-ADD  PIC XX.
+          05 WS-ERR-FOUND        PIC X.
+          05 WS-ERR-IDX          PIC 9       COMP.
+
        01 WS-ERROR-CODES.
           05 ERR-ID-NONNUMERIC   PIC XX     VALUE '01'.
           05 ERR-SCORE-INVALID   PIC XX     VALUE '02'.
           05 ERR-CAT-INVALID     PIC XX     VALUE '03'.
-       
+          05 ERR-DUP-ID          PIC XX     VALUE '04'.
+
+      *********************************
+      * IDs already accepted as valid this run, used to catch the
+      * same ID showing up twice in one INFILE
+       01 WS-ACCEPTED-IDS.
+          05 WS-ACC-COUNT        PIC 9(5)   VALUE 0.
+          05 WS-ACC-OVERFLOW     PIC 9(5)   VALUE 0.
+          05 WS-ACC-IDX          PIC 9(5)   COMP.
+          05 WS-DUP-FOUND        PIC X.
+          05 WS-ACC-ID           OCCURS 5000 TIMES
+                                  PIC X(5).
+
       *********************************
       * Counters for:
       * Records read, invalid records,
@@ -109,6 +257,39 @@
           05 WS-SCORE3-AVG       PIC 9(3)   VALUE 0.
           05 WS-SCORE-TOTAL-AVG  PIC 9(3)   VALUE 0.
 
+      * Running totals behind the averages above - kept separately
+      * so the average can be recomputed after every valid record
+       01 WS-SCORE-TOTALS.
+          05 WS-SCORE1-TOTAL     PIC 9(8)   COMP VALUE 0.
+          05 WS-SCORE2-TOTAL     PIC 9(8)   COMP VALUE 0.
+          05 WS-SCORE3-TOTAL     PIC 9(8)   COMP VALUE 0.
+
+      *********************************
+      * Per-category (A/B/C) breakdown of valid records for the
+      * end-of-run summary - entry 1 is category A, 2 is B, 3 is C
+       01 WS-CATEGORY-LETTERS    VALUE 'ABC'.
+          05 WS-CAT-LETTER       OCCURS 3 TIMES PIC X.
+
+       01 WS-CATEGORY-STATS.
+          05 WS-CAT-IDX          PIC 9       COMP VALUE 0.
+          05 WS-CAT-ENTRY        OCCURS 3 TIMES.
+             10 WS-CAT-PASS-COUNT    PIC 9(5) COMP VALUE 0.
+             10 WS-CAT-FAIL-COUNT    PIC 9(5) COMP VALUE 0.
+             10 WS-CAT-SCORE1-TOTAL  PIC 9(8) COMP VALUE 0.
+             10 WS-CAT-SCORE2-TOTAL  PIC 9(8) COMP VALUE 0.
+             10 WS-CAT-SCORE3-TOTAL  PIC 9(8) COMP VALUE 0.
+             10 WS-CAT-SCORE1-AVG    PIC 9(3)      VALUE 0.
+             10 WS-CAT-SCORE2-AVG    PIC 9(3)      VALUE 0.
+             10 WS-CAT-SCORE3-AVG    PIC 9(3)      VALUE 0.
+
+      *********************************
+      * Working fields used to build the control totals trailer
+      * printed on VALREPO after the last detail line
+       01 WS-REPORT-FIELDS.
+          05 WS-REPORT-LINE      PIC X(132).
+          05 WS-EDIT-COUNT       PIC ZZZZ9.
+          05 WS-EDIT-COUNT2      PIC ZZZZ9.
+          05 WS-EDIT-SCORE       PIC ZZ9.
 
       *********************************
       * Header for the valid data report
@@ -125,43 +306,242 @@
        01 WS-HEADER-LINE-2.
           05 FILLER              PIC X(80)  VALUE ALL "-".
 
+      *********************************
+      * Detail line written to VALREPO for each valid record
+       01 WS-DETAIL-LINE.
+          05 WS-DET-ID           PIC X(5).
+          05 FILLER              PIC X(2)   VALUE SPACES.
+          05 WS-DET-SCORE1       PIC ZZ9.
+          05 FILLER              PIC X(8)   VALUE SPACES.
+          05 WS-DET-SCORE2       PIC ZZ9.
+          05 FILLER              PIC X(8)   VALUE SPACES.
+          05 WS-DET-SCORE3       PIC ZZ9.
+          05 FILLER              PIC X(3)   VALUE SPACES.
+          05 WS-DET-CATEGORY     PIC X.
+
+      *********************************
+      * Reject line written to INVFILE for each invalid record -
+      * the original 80-byte input record plus a plain-English
+      * reason for the rejection
+       01 WS-INV-LINE.
+          05 WS-INV-LINE-ORIGINAL PIC X(80).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-INV-LINE-REASON   PIC X(118).
+
+      *********************************
+      * Working fields used to build the (possibly multi-code)
+      * reason text shown on the INVFILE reject line
+       01 WS-REASON-FIELDS.
+          05 WS-REASON-TEXT       PIC X(28).
+          05 WS-REASON-POINTER    PIC 9(3)   COMP.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INITIALIZE
-           PERFORM 2000-PROCESS-LOOP UNTIL EOF-YES.
+
+           IF NOT CORR-NOOP-YES
+              IF CORR-MODE-YES
+                 PERFORM 1300-LOAD-INVALID-TABLE
+                 PERFORM 2500-CORRECTIONS-PASS UNTIL CORR-EOF-YES
+                 PERFORM 2600-REWRITE-INVFILE
+                 PERFORM 9100-PRINT-CORRECTIONS-REPORT
+              ELSE
+                 PERFORM 2000-PROCESS-LOOP UNTIL EOF-YES
+                 PERFORM 9050-CHECK-TRAILER-BALANCE
+                 PERFORM 9000-PRINT-TRAILER-REPORT
+              END-IF
+           END-IF
 
            PERFORM 1010-CLOSE
 
+           IF TRAILER-OUT-OF-BAL-YES
+              MOVE 8 TO RETURN-CODE
+           END-IF
+
+           STOP RUN
            .
 
+      * Checks CHKPTFILE for an in-flight restart point and opens
+      * the files accordingly - fresh (OUTPUT, headers written) if
+      * this is a clean run, or EXTEND (appending past what already
+      * made it out) if resuming after an abend. None of this runs
+      * when CORRFILE turned out to be present but empty - see
+      * 1200-CHECK-CORRECTIONS-MODE and CORR-NOOP-YES - since that
+      * is a true no-op and nothing should be opened at all
        1000-INITIALIZE.
-           OPEN INPUT INPUT-DATA
-                OUTPUT INV-DATA VALREPO
+           PERFORM 1200-CHECK-CORRECTIONS-MODE
+           IF NOT CORR-NOOP-YES
+              PERFORM 8900-CHECK-RESTART
+              IF CORR-MODE-YES
+                 OPEN EXTEND VALREPO
+                 PERFORM 1250-LOAD-ACCEPTED-IDS
+                 PERFORM 1150-WRITE-CORRECTIONS-BANNER
+              ELSE
+                 IF WS-RESTART-MODE = 'Y'
+                    OPEN INPUT INPUT-DATA
+                    OPEN EXTEND INV-DATA
+                    OPEN EXTEND VALREPO
+                    PERFORM 2150-SKIP-RECORD
+                       WS-RESTART-REC-READ TIMES
+                    MOVE WS-RESTART-REC-READ TO WS-REC-READ
+                 ELSE
+                    OPEN INPUT INPUT-DATA
+                    OPEN OUTPUT INV-DATA
+                    OPEN OUTPUT VALREPO
+                    PERFORM 1100-WRITE-HEADERS
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+      * CORRFILE is OPTIONAL - if the DD is missing altogether this is
+      * a normal validation run (STEP01 in the JCL carries no CORRFILE
+      * DD at all). If the DD is present but the dataset has no
+      * records in it, the correction extract simply ran empty this
+      * time - that is CORR-NOOP-YES, a true no-op (see JCL/RECVAL.jcl
+      * STEP02): nothing is opened past CORR-DATA and nothing is
+      * reported. Only when CORRFILE is present AND has at least one
+      * record does RECVAL switch into a corrections pass instead of
+      * reading INFILE
+       1200-CHECK-CORRECTIONS-MODE.
+           OPEN INPUT CORR-DATA
+           IF WS-CORR-STATUS = '00'
+              SET CORR-DD-PRESENT-YES TO TRUE
+              READ CORR-DATA INTO WS-CURRENT-RAW-RECORD
+                 AT END
+                    SET CORR-EOF-YES TO TRUE
+                 NOT AT END
+                    SET CORR-MODE-YES TO TRUE
+              END-READ
+           ELSE
+              SET CORR-EOF-YES TO TRUE
+           END-IF
+           IF CORR-DD-PRESENT-YES AND NOT CORR-MODE-YES
+              SET CORR-NOOP-YES TO TRUE
+           END-IF
+           .
+
+      * Reseeds the duplicate-ID table from CHKPTFILE before a
+      * corrections pass begins. RECVAL runs as a separate program
+      * execution per job step, so the WS-ACC-IDS table built up
+      * during the main pass (STEP01) would otherwise start this pass
+      * empty - 8850-CLEAR-CHECKPOINT leaves the accepted-ID records
+      * behind on CHKPTFILE at the end of a clean main-pass run for
+      * exactly this reason, and 8905-SCAN-CHECKPOINT-REC is reused
+      * here so a superseded block from an earlier abended run is
+      * never mistaken for the current one
+       1250-LOAD-ACCEPTED-IDS.
+           MOVE 0 TO WS-ACC-COUNT
+           OPEN INPUT CHKPT-FILE
+           IF WS-CHKPT-STATUS = '00'
+              MOVE 'N' TO WS-CHKPT-EOF
+              PERFORM 8905-SCAN-CHECKPOINT-REC
+                 UNTIL CHKPT-EOF-YES
+           END-IF
+           CLOSE CHKPT-FILE
+           .
+
+      * Reads the outstanding INVFILE entries from the prior run into
+      * memory so corrected records can be matched against them. A
+      * run with more than 5000 outstanding invalid records - the
+      * same cap 7100-ADD-ACCEPTED-ID applies to accepted IDs - only
+      * keeps the first 5000 for matching and rewrite; the overflow
+      * count is reported on the corrections summary rather than
+      * silently dropping records without a trace
+       1300-LOAD-INVALID-TABLE.
+           OPEN INPUT INV-DATA
+           PERFORM 1310-READ-INVALID-ENTRY
+              UNTIL EOF-YES
+           CLOSE INV-DATA
+           MOVE 'N' TO WS-EOF
+           .
+
+       1310-READ-INVALID-ENTRY.
+           READ INV-DATA INTO WS-INV-LINE
+           AT END
+              SET EOF-YES TO TRUE
+           NOT AT END
+              IF WS-INV-TBL-COUNT < 5000
+                 ADD 1 TO WS-INV-TBL-COUNT
+                 MOVE WS-INV-LINE-ORIGINAL(1:5)
+                    TO WS-INV-TBL-ID(WS-INV-TBL-COUNT)
+                 MOVE WS-INV-LINE-ORIGINAL
+                    TO WS-INV-TBL-RECORD(WS-INV-TBL-COUNT)
+                 MOVE WS-INV-LINE-REASON
+                    TO WS-INV-TBL-REASON(WS-INV-TBL-COUNT)
+                 MOVE 'Y' TO WS-INV-TBL-ACTIVE(WS-INV-TBL-COUNT)
+              ELSE
+                 ADD 1 TO WS-INV-TBL-OVERFLOW
+              END-IF
+           END-READ
+           .
+
+       1100-WRITE-HEADERS.
            WRITE VALREPO-REC FROM WS-HEADER-LINE-1
            WRITE VALREPO-REC FROM WS-HEADER-LINE-2
            .
 
+      * A corrections pass appends to the same VALREPO dataset the
+      * prior run already wrote its control-totals trailer to. This
+      * banner and its own column header make the appended section
+      * unmistakably a new run's output rather than more detail rows
+      * under that trailer - the prior run's totals are NOT revised
+      * to include what follows; 9100-PRINT-CORRECTIONS-REPORT is the
+      * accurate count for this pass
+       1150-WRITE-CORRECTIONS-BANNER.
+           MOVE SPACES TO WS-REPORT-LINE
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+           MOVE '*** CORRECTIONS RUN - RESUBMITTED RECORDS BELOW ***'
+              TO WS-REPORT-LINE
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+           PERFORM 1100-WRITE-HEADERS
+           .
+
+      * A completed run has no restart point left to resume from,
+      * so the checkpoint dataset is cleared before closing out.
+      * A corrections pass never opened INPUT-DATA or the checkpoint
+      * dataset and has already closed INV-DATA itself. A no-op run
+      * (CORRFILE present but empty) never opened anything past
+      * CORR-DATA itself, which is all there is to close here
        1010-CLOSE.
-           CLOSE INPUT-DATA
-                 INV-DATA
-                 VALREPO
+           IF CORR-NOOP-YES
+              CLOSE CORR-DATA
+           ELSE
+              IF CORR-MODE-YES
+                 CLOSE CORR-DATA
+                 CLOSE VALREPO
+              ELSE
+                 PERFORM 8850-CLEAR-CHECKPOINT
+                 CLOSE INPUT-DATA
+                       INV-DATA
+                       VALREPO
+                 CLOSE CORR-DATA
+              END-IF
+           END-IF
            .
       * Loops until WS-EOF is equal to EOF-YES
       * Processes each record in the file
        2000-PROCESS-LOOP.
            PERFORM 2100-READ-RECORD
+           IF NOT EOF-YES
+              PERFORM 2160-CHECK-TRAILER
+           END-IF
            IF NOT EOF-YES
               PERFORM 2200-MOVE-FIELDS
+              PERFORM 2050-RESET-RECORD-ERROR
               PERFORM 4000-ERROR-CHECK
-       
-      *        IF WS-RECORD-ERR = 'Y'
-      *            PERFORM 5000-WRITE-INVALID
-      *        ELSE
-      *            PERFORM 6000-CALCULATE-AVERAGE
-      *            PERFORM 7000-WRITE-VALID
-      *        END-IF
-      *    END-IF.
-           .       
+
+              IF WS-RECORD-ERR = 'Y'
+                  PERFORM 5000-WRITE-INVALID
+              ELSE
+                  PERFORM 7000-WRITE-VALID
+              END-IF
+
+              PERFORM 2400-CHECKPOINT-IF-DUE
+           END-IF
+           .
 
       * Read each record
        2100-READ-RECORD.
@@ -171,18 +551,163 @@
            NOT AT END
                ADD 1 TO WS-REC-READ
            END-READ.
-      
+
+      * Recognizes the trailer record (ID of all 9's) and pulls off
+      * the expected record count it carries. The trailer itself was
+      * counted by 2100-READ-RECORD as if it were a data record, so
+      * that count is backed out here before the run ends
+       2160-CHECK-TRAILER.
+           IF INPUT-DATA-RECORD(1:5) = WS-TRAILER-ID
+              SET TRAILER-FOUND-YES TO TRUE
+              IF INPUT-DATA-RECORD(6:5) IS NUMERIC
+                 MOVE INPUT-DATA-RECORD(6:5) TO WS-TRAILER-EXP-COUNT
+              ELSE
+                 MOVE 0 TO WS-TRAILER-EXP-COUNT
+                 SET TRAILER-MALFORMED-YES TO TRUE
+              END-IF
+              SUBTRACT 1 FROM WS-REC-READ
+              SET EOF-YES TO TRUE
+           END-IF
+           .
+
+      * Used only while fast-forwarding past records that were
+      * already processed before the last checkpoint
+       2150-SKIP-RECORD.
+           READ INPUT-DATA
+           AT END
+              SET EOF-YES TO TRUE
+           END-READ
+           .
+
+      * Clears the per-record error switch and error code table
+      * before each record is validated
+       2050-RESET-RECORD-ERROR.
+           MOVE 'N' TO WS-RECORD-ERR.
+           MOVE 0 TO WS-ERR-COUNT.
+
+      * Writes a checkpoint every WS-CHECKPOINT-INTERVAL records so
+      * operations can restart here instead of from record one
+       2400-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-REC-READ, WS-CHECKPOINT-INTERVAL) = 0
+              PERFORM 8800-WRITE-CHECKPOINT
+           END-IF
+           .
+
        2200-MOVE-FIELDS.
+           MOVE INPUT-DATA-RECORD TO WS-CURRENT-RAW-RECORD.
            MOVE INPUT-DATA-RECORD(1:5) TO WS-IN-ID.
            MOVE INPUT-DATA-RECORD(6:3) TO WS-IN-SCORE1.
            MOVE INPUT-DATA-RECORD(9:3) TO WS-IN-SCORE2.
            MOVE INPUT-DATA-RECORD(12:3) TO WS-IN-SCORE3.
            MOVE INPUT-DATA-RECORD(15:1) TO WS-IN-CATEGORY.
 
+      * Same field layout as 2200-MOVE-FIELDS, but sourced from a
+      * corrected record already sitting in WS-CURRENT-RAW-RECORD
+      * instead of from INPUT-DATA-RECORD
+       2210-MOVE-FIELDS-FROM-RAW.
+           MOVE WS-CURRENT-RAW-RECORD(1:5) TO WS-IN-ID.
+           MOVE WS-CURRENT-RAW-RECORD(6:3) TO WS-IN-SCORE1.
+           MOVE WS-CURRENT-RAW-RECORD(9:3) TO WS-IN-SCORE2.
+           MOVE WS-CURRENT-RAW-RECORD(12:3) TO WS-IN-SCORE3.
+           MOVE WS-CURRENT-RAW-RECORD(15:1) TO WS-IN-CATEGORY.
+
+      * Reads one corrected record, matches it against the
+      * outstanding INVFILE entries, and either promotes it to
+      * VALREPO or leaves it on INVFILE with an updated reason
+       2500-CORRECTIONS-PASS.
+           ADD 1 TO WS-CORR-READ
+           PERFORM 2510-MATCH-AND-REVALIDATE
+           READ CORR-DATA INTO WS-CURRENT-RAW-RECORD
+           AT END
+              SET CORR-EOF-YES TO TRUE
+           END-READ
+           .
+
+       2510-MATCH-AND-REVALIDATE.
+           PERFORM 2210-MOVE-FIELDS-FROM-RAW
+           MOVE 'N' TO WS-CORR-FOUND
+           IF WS-INV-TBL-COUNT > 0
+              PERFORM 2520-SEARCH-INV-TABLE
+                 VARYING WS-INV-TBL-IDX FROM 1 BY 1
+                 UNTIL WS-INV-TBL-IDX > WS-INV-TBL-COUNT
+                    OR CORR-FOUND-YES
+           END-IF
+           IF CORR-FOUND-YES
+              PERFORM 2050-RESET-RECORD-ERROR
+              PERFORM 4000-ERROR-CHECK
+              IF WS-RECORD-ERR = 'Y'
+                 PERFORM 2530-UPDATE-STILL-INVALID
+                 ADD 1 TO WS-CORR-STILL-INVALID
+              ELSE
+                 PERFORM 2540-PROMOTE-CORRECTED-RECORD
+                 ADD 1 TO WS-CORR-PROMOTED
+              END-IF
+           ELSE
+              ADD 1 TO WS-CORR-NOT-MATCHED
+           END-IF
+           .
+
+      * PERFORM VARYING advances WS-INV-TBL-IDX again before the
+      * UNTIL is re-tested, so the index has already moved past the
+      * matched slot by the time the loop exits on CORR-FOUND-YES -
+      * the match position is captured here, in WS-INV-TBL-MATCH-IDX,
+      * for 2530/2540 to use instead of the post-loop index
+       2520-SEARCH-INV-TABLE.
+           IF INV-TBL-ACTIVE-YES(WS-INV-TBL-IDX)
+              AND WS-INV-TBL-ID(WS-INV-TBL-IDX) = WS-IN-ID
+              SET CORR-FOUND-YES TO TRUE
+              MOVE WS-INV-TBL-IDX TO WS-INV-TBL-MATCH-IDX
+           END-IF
+           .
+
+      * Still fails validation - keep it on INVFILE with the raw
+      * record and reason text refreshed to reflect this attempt
+       2530-UPDATE-STILL-INVALID.
+           MOVE WS-CURRENT-RAW-RECORD TO
+              WS-INV-TBL-RECORD(WS-INV-TBL-MATCH-IDX)
+           PERFORM 5100-BUILD-REASON-TEXT
+           MOVE WS-INV-LINE-REASON TO
+              WS-INV-TBL-REASON(WS-INV-TBL-MATCH-IDX)
+           .
+
+      * Now passes validation - drop it from the outstanding INVFILE
+      * entries and write its detail line to VALREPO
+       2540-PROMOTE-CORRECTED-RECORD.
+           MOVE 'N' TO WS-INV-TBL-ACTIVE(WS-INV-TBL-MATCH-IDX)
+           PERFORM 7100-ADD-ACCEPTED-ID
+           MOVE WS-IN-ID TO WS-DET-ID
+           MOVE WS-SCORE1-N TO WS-DET-SCORE1
+           MOVE WS-SCORE2-N TO WS-DET-SCORE2
+           MOVE WS-SCORE3-N TO WS-DET-SCORE3
+           MOVE WS-IN-CATEGORY TO WS-DET-CATEGORY
+           WRITE VALREPO-REC FROM WS-DETAIL-LINE
+           .
+
+      * Rewrites INVFILE from the in-memory table once the
+      * corrections pass is done - promoted entries are dropped,
+      * everything else (updated or untouched) is carried forward
+       2600-REWRITE-INVFILE.
+           OPEN OUTPUT INV-DATA
+           PERFORM 2610-WRITE-SURVIVING-ENTRY
+              VARYING WS-INV-TBL-IDX FROM 1 BY 1
+              UNTIL WS-INV-TBL-IDX > WS-INV-TBL-COUNT
+           CLOSE INV-DATA
+           .
+
+       2610-WRITE-SURVIVING-ENTRY.
+           IF INV-TBL-ACTIVE-YES(WS-INV-TBL-IDX)
+              MOVE WS-INV-TBL-RECORD(WS-INV-TBL-IDX)
+                 TO WS-INV-LINE-ORIGINAL
+              MOVE WS-INV-TBL-REASON(WS-INV-TBL-IDX)
+                 TO WS-INV-LINE-REASON
+              WRITE INV-DATA-RECORD FROM WS-INV-LINE
+           END-IF
+           .
 
       * Checks if theres any errors in each record
        4000-ERROR-CHECK.
            PERFORM 4100-CHECK-ID
+           PERFORM 4150-CHECK-DUPLICATE-ID
            PERFORM 4200-CHECK-SCORES
            PERFORM 4300-CHECK-CATEGORY.
 
@@ -192,64 +717,111 @@
            IF WS-IN-ID IS NUMERIC
               CONTINUE
            ELSE
-              MOVE ERR-ID-NONNUMERIC TO WS-ERROR-CODE
-              MOVE 'Y' TO WS-RECORD-ERR 
-              ADD 1 TO WS-REC-INVALID
+              MOVE ERR-ID-NONNUMERIC TO WS-ERR-CODE-TO-ADD
+              PERFORM 4900-ADD-ERROR-CODE
+              MOVE 'Y' TO WS-RECORD-ERR
            END-IF.
 
-      * Checks if scores are numeric and between 0-100
+      * Checks the ID against every ID already accepted this run and
+      * flags a second occurrence as a duplicate
+       4150-CHECK-DUPLICATE-ID.
+           MOVE 'N' TO WS-DUP-FOUND
+           IF WS-ACC-COUNT > 0
+              PERFORM 4160-SEARCH-ACCEPTED-IDS
+                 VARYING WS-ACC-IDX FROM 1 BY 1
+                 UNTIL WS-ACC-IDX > WS-ACC-COUNT
+                    OR WS-DUP-FOUND = 'Y'
+           END-IF
+           IF WS-DUP-FOUND = 'Y'
+              MOVE ERR-DUP-ID TO WS-ERR-CODE-TO-ADD
+              PERFORM 4900-ADD-ERROR-CODE
+              MOVE 'Y' TO WS-RECORD-ERR
+           END-IF
+           .
+
+       4160-SEARCH-ACCEPTED-IDS.
+           IF WS-ACC-ID(WS-ACC-IDX) = WS-IN-ID
+              MOVE 'Y' TO WS-DUP-FOUND
+           END-IF
+           .
+
+      * Checks if scores are numeric and within the passing range
+      * for the record's category (4210 sets the low end, the
+      * high end is always 100)
        4200-CHECK-SCORES.
-      *    Checks if SCORE1 is Numeric, then if its between 0-100
+           PERFORM 4210-SET-SCORE-THRESHOLD
+
+      *    Checks if SCORE1 is Numeric, then if its in range
            IF WS-IN-SCORE1 IS NUMERIC
               *> Sets Score1 as Numeric Varible
               MOVE WS-IN-SCORE1 TO WS-SCORE1-N
-              *> Checks if SCORE1 is less than 0 or over 100
-              IF WS-SCORE1-N < 0 OR WS-SCORE1-N > 100
-                 MOVE ERR-SCORE-INVALID TO WS-ERROR-CODE
+              *> Checks if SCORE1 is below the category minimum or over 100
+              IF WS-SCORE1-N < WS-SCORE-MIN OR WS-SCORE1-N > 100
+                 MOVE ERR-SCORE-INVALID TO WS-ERR-CODE-TO-ADD
+                 PERFORM 4900-ADD-ERROR-CODE
                  MOVE 'Y' TO WS-RECORD-ERR
-                 ADD 1 TO WS-REC-INVALID
+                 ADD 1 TO WS-SCORE1-INVALID
               END-IF
            ELSE
-              MOVE ERR-SCORE-INVALID TO WS-ERROR-CODE
+              MOVE ERR-SCORE-INVALID TO WS-ERR-CODE-TO-ADD
+              PERFORM 4900-ADD-ERROR-CODE
               MOVE 'Y' TO WS-RECORD-ERR
-              ADD 1 TO WS-REC-INVALID
               ADD 1 TO WS-SCORE1-INVALID
            END-IF
 
-      *    Checks if SCORE2 is Numeric, then if its between 0-100
+      *    Checks if SCORE2 is Numeric, then if its in range
            IF WS-IN-SCORE2 IS NUMERIC
               *> Sets Score2 as Numeric Varible
               MOVE WS-IN-SCORE2 TO WS-SCORE2-N
-              *> Checks if SCORE2 is less than 0 or over 100
-              IF WS-SCORE2-N < 0 OR WS-SCORE2-N > 100
-                 MOVE ERR-SCORE-INVALID TO WS-ERROR-CODE
+              *> Checks if SCORE2 is below the category minimum or over 100
+              IF WS-SCORE2-N < WS-SCORE-MIN OR WS-SCORE2-N > 100
+                 MOVE ERR-SCORE-INVALID TO WS-ERR-CODE-TO-ADD
+                 PERFORM 4900-ADD-ERROR-CODE
                  MOVE 'Y' TO WS-RECORD-ERR
-                 ADD 1 TO WS-REC-INVALID
+                 ADD 1 TO WS-SCORE2-INVALID
               END-IF
            ELSE
-              MOVE ERR-SCORE-INVALID TO WS-ERROR-CODE
+              MOVE ERR-SCORE-INVALID TO WS-ERR-CODE-TO-ADD
+              PERFORM 4900-ADD-ERROR-CODE
               MOVE 'Y' TO WS-RECORD-ERR
-              ADD 1 TO WS-REC-INVALID
               ADD 1 TO WS-SCORE2-INVALID
            END-IF
 
-      *    Checks if SCORE3 is Numeric, then if its between 0-100
+      *    Checks if SCORE3 is Numeric, then if its in range
            IF WS-IN-SCORE3 IS NUMERIC
               *> Sets Score3 as Numeric Varible
               MOVE WS-IN-SCORE3 TO WS-SCORE3-N
-              *> Checks if SCORE1 is less than 0 or over 100
-              IF WS-SCORE3-N < 0 OR WS-SCORE3-N > 100
-                 MOVE ERR-SCORE-INVALID TO WS-ERROR-CODE
+              *> Checks if SCORE3 is below the category minimum or over 100
+              IF WS-SCORE3-N < WS-SCORE-MIN OR WS-SCORE3-N > 100
+                 MOVE ERR-SCORE-INVALID TO WS-ERR-CODE-TO-ADD
+                 PERFORM 4900-ADD-ERROR-CODE
                  MOVE 'Y' TO WS-RECORD-ERR
-                 ADD 1 TO WS-REC-INVALID
+                 ADD 1 TO WS-SCORE3-INVALID
               END-IF
            ELSE
-              MOVE ERR-SCORE-INVALID TO WS-ERROR-CODE
+              MOVE ERR-SCORE-INVALID TO WS-ERR-CODE-TO-ADD
+              PERFORM 4900-ADD-ERROR-CODE
               MOVE 'Y' TO WS-RECORD-ERR
-              ADD 1 TO WS-REC-INVALID
               ADD 1 TO WS-SCORE3-INVALID
            END-IF.
 
+      * Sets the category-specific passing minimum per grading
+      * policy: A track cuts off at 70, B at 60, C at 50. An
+      * unrecognized category falls back to the old flat 0 minimum
+      * since 4300-CHECK-CATEGORY will reject it on its own merits
+       4210-SET-SCORE-THRESHOLD.
+           EVALUATE WS-IN-CATEGORY
+              WHEN 'A'
+                 MOVE 70 TO WS-SCORE-MIN
+              WHEN 'B'
+                 MOVE 60 TO WS-SCORE-MIN
+              WHEN 'C'
+                 MOVE 50 TO WS-SCORE-MIN
+              WHEN OTHER
+                 MOVE 0 TO WS-SCORE-MIN
+           END-EVALUATE
+           .
+
       * Checks if Category is valid, it must be either A, B, or C
       * or else its invalid
        4300-CHECK-CATEGORY.
@@ -258,11 +830,634 @@
               AND WS-IN-CATEGORY NOT = 'B'
               AND WS-IN-CATEGORY NOT = 'C'
 
-              MOVE ERR-CAT-INVALID TO WS-ERROR-CODE
+              MOVE ERR-CAT-INVALID TO WS-ERR-CODE-TO-ADD
+              PERFORM 4900-ADD-ERROR-CODE
               MOVE 'Y' TO WS-RECORD-ERR
-              ADD 1 TO WS-REC-INVALID
            END-IF.
-           
+
+      * Adds a code to WS-ERR-ENTRY if it isn't already there, so a
+      * record that fails the same kind of check more than once
+      * (e.g. both SCORE1 and SCORE2 out of range) only shows "02"
+      * once on the invalid-record output
+       4900-ADD-ERROR-CODE.
+           MOVE 'N' TO WS-ERR-FOUND
+           IF WS-ERR-COUNT > 0
+              PERFORM 4910-SEARCH-ERROR-CODES
+                 VARYING WS-ERR-IDX FROM 1 BY 1
+                 UNTIL WS-ERR-IDX > WS-ERR-COUNT
+                    OR WS-ERR-FOUND = 'Y'
+           END-IF
+           IF WS-ERR-FOUND = 'N' AND WS-ERR-COUNT < 5
+              ADD 1 TO WS-ERR-COUNT
+              MOVE WS-ERR-CODE-TO-ADD TO WS-ERR-CODE(WS-ERR-COUNT)
+           END-IF
+           .
+
+       4910-SEARCH-ERROR-CODES.
+           IF WS-ERR-CODE(WS-ERR-IDX) = WS-ERR-CODE-TO-ADD
+              MOVE 'Y' TO WS-ERR-FOUND
+           END-IF
+           .
+
+      * Writes a rejected record to INVFILE - the original 80-byte
+      * record plus the error code and a plain-English reason so
+      * data entry can see exactly what needs to be fixed
+       5000-WRITE-INVALID.
+           ADD 1 TO WS-REC-INVALID
+           PERFORM 5050-UPDATE-CATEGORY-FAIL-STATS
+           MOVE WS-CURRENT-RAW-RECORD TO WS-INV-LINE-ORIGINAL
+           PERFORM 5100-BUILD-REASON-TEXT
+           WRITE INV-DATA-RECORD FROM WS-INV-LINE
+           .
+
+      * Builds the full "CC - REASON TEXT; CC - REASON TEXT; ..."
+      * string for every code this record failed on
+       5100-BUILD-REASON-TEXT.
+           MOVE SPACES TO WS-INV-LINE-REASON
+           MOVE 1 TO WS-REASON-POINTER
+           PERFORM 5150-APPEND-REASON
+              VARYING WS-ERR-IDX FROM 1 BY 1
+              UNTIL WS-ERR-IDX > WS-ERR-COUNT
+           .
+
+       5150-APPEND-REASON.
+           PERFORM 5200-SET-REASON-TEXT
+           IF WS-ERR-IDX > 1
+              STRING '; ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-REASON-TEXT) DELIMITED BY SIZE
+                     INTO WS-INV-LINE-REASON
+                     WITH POINTER WS-REASON-POINTER
+              END-STRING
+           ELSE
+              STRING FUNCTION TRIM(WS-REASON-TEXT) DELIMITED BY SIZE
+                     INTO WS-INV-LINE-REASON
+                     WITH POINTER WS-REASON-POINTER
+              END-STRING
+           END-IF
+           .
+
+      * Translates one table entry's error code into plain English
+       5200-SET-REASON-TEXT.
+           EVALUATE WS-ERR-CODE(WS-ERR-IDX)
+              WHEN ERR-ID-NONNUMERIC
+                 MOVE '01 - NON-NUMERIC ID' TO WS-REASON-TEXT
+              WHEN ERR-SCORE-INVALID
+                 MOVE '02 - SCORE OUT OF RANGE' TO WS-REASON-TEXT
+              WHEN ERR-CAT-INVALID
+                 MOVE '03 - INVALID CATEGORY' TO WS-REASON-TEXT
+              WHEN ERR-DUP-ID
+                 MOVE '04 - DUPLICATE ID' TO WS-REASON-TEXT
+              WHEN OTHER
+                 MOVE 'UNKNOWN ERROR' TO WS-REASON-TEXT
+           END-EVALUATE
+           .
+
+      * Writes a valid record's detail line to VALREPO
+       7000-WRITE-VALID.
+           ADD 1 TO WS-REC-VALID
+           PERFORM 6000-CALCULATE-AVERAGE
+           PERFORM 6050-UPDATE-CATEGORY-STATS
+           PERFORM 7100-ADD-ACCEPTED-ID
+           MOVE WS-IN-ID TO WS-DET-ID
+           MOVE WS-SCORE1-N TO WS-DET-SCORE1
+           MOVE WS-SCORE2-N TO WS-DET-SCORE2
+           MOVE WS-SCORE3-N TO WS-DET-SCORE3
+           MOVE WS-IN-CATEGORY TO WS-DET-CATEGORY
+           WRITE VALREPO-REC FROM WS-DETAIL-LINE
+           .
+
+      * Records this ID as accepted so a later occurrence of the
+      * same ID in this run is caught as a duplicate
+       7100-ADD-ACCEPTED-ID.
+           IF WS-ACC-COUNT < 5000
+              ADD 1 TO WS-ACC-COUNT
+              MOVE WS-IN-ID TO WS-ACC-ID(WS-ACC-COUNT)
+           ELSE
+              ADD 1 TO WS-ACC-OVERFLOW
+           END-IF
+           .
+
+      * Keeps a running average of each score (and the overall
+      * average across all three) for every valid record seen so far
        6000-CALCULATE-AVERAGE.
+           ADD WS-SCORE1-N TO WS-SCORE1-TOTAL
+           ADD WS-SCORE2-N TO WS-SCORE2-TOTAL
+           ADD WS-SCORE3-N TO WS-SCORE3-TOTAL
+           COMPUTE WS-SCORE1-AVG = WS-SCORE1-TOTAL / WS-REC-VALID
+           COMPUTE WS-SCORE2-AVG = WS-SCORE2-TOTAL / WS-REC-VALID
+           COMPUTE WS-SCORE3-AVG = WS-SCORE3-TOTAL / WS-REC-VALID
+           COMPUTE WS-SCORE-TOTAL-AVG =
+              (WS-SCORE1-TOTAL + WS-SCORE2-TOTAL + WS-SCORE3-TOTAL)
+                 / (WS-REC-VALID * 3)
+           .
+
+      * Rolls this valid (passed) record into its category's (A/B/C)
+      * running count and score1/score2/score3 averages for the
+      * per-category breakdown
+       6050-UPDATE-CATEGORY-STATS.
+           PERFORM 6055-SET-CATEGORY-INDEX
+           ADD 1 TO WS-CAT-PASS-COUNT(WS-CAT-IDX)
+           ADD WS-SCORE1-N TO WS-CAT-SCORE1-TOTAL(WS-CAT-IDX)
+           ADD WS-SCORE2-N TO WS-CAT-SCORE2-TOTAL(WS-CAT-IDX)
+           ADD WS-SCORE3-N TO WS-CAT-SCORE3-TOTAL(WS-CAT-IDX)
+           COMPUTE WS-CAT-SCORE1-AVG(WS-CAT-IDX) =
+              WS-CAT-SCORE1-TOTAL(WS-CAT-IDX) /
+              WS-CAT-PASS-COUNT(WS-CAT-IDX)
+           COMPUTE WS-CAT-SCORE2-AVG(WS-CAT-IDX) =
+              WS-CAT-SCORE2-TOTAL(WS-CAT-IDX) /
+              WS-CAT-PASS-COUNT(WS-CAT-IDX)
+           COMPUTE WS-CAT-SCORE3-AVG(WS-CAT-IDX) =
+              WS-CAT-SCORE3-TOTAL(WS-CAT-IDX) /
+              WS-CAT-PASS-COUNT(WS-CAT-IDX)
+           .
+
+      * Rolls this invalid (failed) record into its category's
+      * failed count. A record whose category itself is invalid
+      * (not A, B, or C) has no category bucket to roll into
+       5050-UPDATE-CATEGORY-FAIL-STATS.
+           IF WS-IN-CATEGORY = 'A' OR 'B' OR 'C'
+              PERFORM 6055-SET-CATEGORY-INDEX
+              ADD 1 TO WS-CAT-FAIL-COUNT(WS-CAT-IDX)
+           END-IF
+           .
+
+      * Maps the category letter to its 1/2/3 subscript into
+      * WS-CAT-ENTRY (A=1, B=2, C=3)
+       6055-SET-CATEGORY-INDEX.
+           EVALUATE WS-IN-CATEGORY
+              WHEN 'A'
+                 MOVE 1 TO WS-CAT-IDX
+              WHEN 'B'
+                 MOVE 2 TO WS-CAT-IDX
+              WHEN 'C'
+                 MOVE 3 TO WS-CAT-IDX
+           END-EVALUATE
+           .
+
+      * Prints the end-of-run control totals on VALREPO so whoever
+      * runs the job can eyeball the rejection rate without digging
+      * through the raw INVFILE
+       9000-PRINT-TRAILER-REPORT.
+           MOVE SPACES TO WS-REPORT-LINE
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           MOVE 'CONTROL TOTALS' TO WS-REPORT-LINE
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+           WRITE VALREPO-REC FROM WS-HEADER-LINE-2
+
+           MOVE WS-REC-READ TO WS-EDIT-COUNT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'RECORDS READ.......: ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           MOVE WS-REC-VALID TO WS-EDIT-COUNT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'RECORDS VALID......: ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           MOVE WS-REC-INVALID TO WS-EDIT-COUNT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'RECORDS INVALID....: ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           MOVE WS-SCORE1-INVALID TO WS-EDIT-SCORE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'SCORE1 FAILURES....: ' DELIMITED BY SIZE
+                  WS-EDIT-SCORE DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           MOVE WS-SCORE2-INVALID TO WS-EDIT-SCORE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'SCORE2 FAILURES....: ' DELIMITED BY SIZE
+                  WS-EDIT-SCORE DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           MOVE WS-SCORE3-INVALID TO WS-EDIT-SCORE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'SCORE3 FAILURES....: ' DELIMITED BY SIZE
+                  WS-EDIT-SCORE DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           IF WS-ACC-OVERFLOW > 0
+              MOVE WS-ACC-OVERFLOW TO WS-EDIT-COUNT
+              MOVE SPACES TO WS-REPORT-LINE
+              STRING '*** ' DELIMITED BY SIZE
+                     WS-EDIT-COUNT DELIMITED BY SIZE
+                     ' ACCEPTED IDS EXCEEDED THE DUPLICATE-CHECK '
+                        DELIMITED BY SIZE
+                     'TABLE CAPACITY - NOT CHECKED FOR DUPLICATES ***'
+                        DELIMITED BY SIZE
+                     INTO WS-REPORT-LINE
+              END-STRING
+              WRITE VALREPO-REC FROM WS-REPORT-LINE
+           END-IF
+
+           MOVE SPACES TO WS-REPORT-LINE
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+           MOVE 'AVERAGE SCORES (VALID RECORDS ONLY)' TO WS-REPORT-LINE
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           MOVE WS-SCORE1-AVG TO WS-EDIT-SCORE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'SCORE1 AVERAGE.....: ' DELIMITED BY SIZE
+                  WS-EDIT-SCORE DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           MOVE WS-SCORE2-AVG TO WS-EDIT-SCORE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'SCORE2 AVERAGE.....: ' DELIMITED BY SIZE
+                  WS-EDIT-SCORE DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           MOVE WS-SCORE3-AVG TO WS-EDIT-SCORE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'SCORE3 AVERAGE.....: ' DELIMITED BY SIZE
+                  WS-EDIT-SCORE DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           MOVE WS-SCORE-TOTAL-AVG TO WS-EDIT-SCORE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'OVERALL AVERAGE....: ' DELIMITED BY SIZE
+                  WS-EDIT-SCORE DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+           MOVE 'PER-CATEGORY BREAKDOWN (VALID RECORDS ONLY)'
+              TO WS-REPORT-LINE
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+           PERFORM 9060-PRINT-CATEGORY-LINE
+              VARYING WS-CAT-IDX FROM 1 BY 1
+              UNTIL WS-CAT-IDX > 3
+
+           MOVE SPACES TO WS-REPORT-LINE
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+           IF TRAILER-FOUND-YES
+              MOVE WS-TRAILER-EXP-COUNT TO WS-EDIT-COUNT
+              MOVE SPACES TO WS-REPORT-LINE
+              STRING 'TRAILER EXPECTED...: ' DELIMITED BY SIZE
+                     WS-EDIT-COUNT DELIMITED BY SIZE
+                     INTO WS-REPORT-LINE
+              END-STRING
+              WRITE VALREPO-REC FROM WS-REPORT-LINE
+              IF TRAILER-MALFORMED-YES
+                 MOVE '*** TRAILER RECORD COUNT IS NOT NUMERIC -'
+                    TO WS-REPORT-LINE
+                 WRITE VALREPO-REC FROM WS-REPORT-LINE
+                 MOVE '    TREATED AS OUT OF BALANCE ***'
+                    TO WS-REPORT-LINE
+                 WRITE VALREPO-REC FROM WS-REPORT-LINE
+              END-IF
+              IF TRAILER-OUT-OF-BAL-YES
+                 MOVE SPACES TO WS-REPORT-LINE
+                 STRING '*** OUT OF BALANCE - EXPECTED '
+                        DELIMITED BY SIZE
+                        WS-EDIT-COUNT DELIMITED BY SIZE
+                        ' RECORDS BUT READ ' DELIMITED BY SIZE
+                        INTO WS-REPORT-LINE
+                 END-STRING
+                 WRITE VALREPO-REC FROM WS-REPORT-LINE
+                 MOVE WS-REC-READ TO WS-EDIT-COUNT
+                 MOVE SPACES TO WS-REPORT-LINE
+                 STRING WS-EDIT-COUNT DELIMITED BY SIZE
+                        ' RECORDS - FILE MAY BE TRUNCATED ***'
+                        DELIMITED BY SIZE
+                        INTO WS-REPORT-LINE
+                 END-STRING
+                 WRITE VALREPO-REC FROM WS-REPORT-LINE
+              END-IF
+           ELSE
+              MOVE '*** NO TRAILER RECORD FOUND - FILE MAY BE'
+                 TO WS-REPORT-LINE
+              WRITE VALREPO-REC FROM WS-REPORT-LINE
+              MOVE '    INCOMPLETE OR OUT OF SEQUENCE ***'
+                 TO WS-REPORT-LINE
+              WRITE VALREPO-REC FROM WS-REPORT-LINE
+           END-IF
+           .
+
+      * Compares the record count carried on the trailer to the
+      * number of data records actually read. A missing trailer is
+      * treated the same as an imbalance - either way the run did
+      * not confirm it saw a complete file
+       9050-CHECK-TRAILER-BALANCE.
+           IF NOT TRAILER-FOUND-YES
+              SET TRAILER-OUT-OF-BAL-YES TO TRUE
+           ELSE
+              IF WS-TRAILER-EXP-COUNT NOT = WS-REC-READ
+                 SET TRAILER-OUT-OF-BAL-YES TO TRUE
+              END-IF
+           END-IF
+           .
+
+      * Prints one category's two lines of the per-category breakdown -
+      * passed/failed counts, then its SCORE1/SCORE2/SCORE3 averages,
+      * same breakdown style as the overall averages section above
+       9060-PRINT-CATEGORY-LINE.
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-CAT-PASS-COUNT(WS-CAT-IDX) TO WS-EDIT-COUNT
+           MOVE WS-CAT-FAIL-COUNT(WS-CAT-IDX) TO WS-EDIT-COUNT2
+           STRING '  CATEGORY ' DELIMITED BY SIZE
+                  WS-CAT-LETTER(WS-CAT-IDX) DELIMITED BY SIZE
+                  ' - PASSED: ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+                  '  FAILED: ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT2 DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-CAT-SCORE1-AVG(WS-CAT-IDX) TO WS-EDIT-SCORE
+           STRING '    SCORE1 AVG: ' DELIMITED BY SIZE
+                  WS-EDIT-SCORE DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-CAT-SCORE2-AVG(WS-CAT-IDX) TO WS-EDIT-SCORE
+           STRING '    SCORE2 AVG: ' DELIMITED BY SIZE
+                  WS-EDIT-SCORE DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-CAT-SCORE3-AVG(WS-CAT-IDX) TO WS-EDIT-SCORE
+           STRING '    SCORE3 AVG: ' DELIMITED BY SIZE
+                  WS-EDIT-SCORE DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+           .
+
+      * Prints a short summary of a corrections pass on VALREPO -
+      * how many resubmitted records were read, how many were
+      * promoted to valid, how many are still invalid, and how many
+      * did not match anything outstanding on INVFILE
+       9100-PRINT-CORRECTIONS-REPORT.
+           MOVE SPACES TO WS-REPORT-LINE
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           MOVE 'CORRECTIONS SUMMARY' TO WS-REPORT-LINE
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+           WRITE VALREPO-REC FROM WS-HEADER-LINE-2
+
+           MOVE WS-CORR-READ TO WS-EDIT-COUNT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'CORRECTIONS READ...: ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           MOVE WS-CORR-PROMOTED TO WS-EDIT-COUNT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'PROMOTED TO VALID..: ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           MOVE WS-CORR-STILL-INVALID TO WS-EDIT-COUNT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'STILL INVALID......: ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           MOVE WS-CORR-NOT-MATCHED TO WS-EDIT-COUNT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'NOT ON INVFILE.....: ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE VALREPO-REC FROM WS-REPORT-LINE
+
+           IF WS-INV-TBL-OVERFLOW > 0
+              MOVE WS-INV-TBL-OVERFLOW TO WS-EDIT-COUNT
+              MOVE SPACES TO WS-REPORT-LINE
+              STRING '*** ' DELIMITED BY SIZE
+                     WS-EDIT-COUNT DELIMITED BY SIZE
+                     ' OUTSTANDING INVFILE ENTRIES EXCEEDED '
+                        DELIMITED BY SIZE
+                     'TABLE CAPACITY - NOT CARRIED FORWARD ***'
+                        DELIMITED BY SIZE
+                     INTO WS-REPORT-LINE
+              END-STRING
+              WRITE VALREPO-REC FROM WS-REPORT-LINE
+           END-IF
+           .
+
+      * Looks for a prior checkpoint left behind by an abended run.
+      * CHKPTFILE is OPTIONAL - a missing dataset just means this is
+      * a normal, non-restart run. CHKPTFILE's JCL disposition is
+      * DISP=MOD, which positions an OPEN at end-of-data regardless of
+      * whether the program opens OUTPUT or EXTEND, so 8800-WRITE-
+      * CHECKPOINT and 8850-CLEAR-CHECKPOINT can only ever append a
+      * new block, never replace one in place - this scans the whole
+      * dataset to settle on the LAST totals record written, not the
+      * first, and restores every running total - and the accepted-ID
+      * table behind duplicate detection - from that one
+       8900-CHECK-RESTART.
+           MOVE 'N' TO WS-RESTART-MODE
+           MOVE 0 TO WS-RESTART-REC-READ
+           MOVE 0 TO WS-ACC-COUNT
+           OPEN INPUT CHKPT-FILE
+           IF WS-CHKPT-STATUS = '00'
+              MOVE 'N' TO WS-CHKPT-EOF
+              PERFORM 8905-SCAN-CHECKPOINT-REC
+                 UNTIL CHKPT-EOF-YES
+              IF WS-RESTART-REC-READ > 0
+                 MOVE 'Y' TO WS-RESTART-MODE
+                 PERFORM 8915-COMPUTE-RESTORED-AVERAGES
+              END-IF
+           END-IF
+           CLOSE CHKPT-FILE
+           .
+
+      * Reads one CHKPTFILE record and routes it by type - a totals
+      * record replaces every running total accumulated so far in this
+      * scan (see 8910-RESTORE-TOTALS) and restarts the accepted-ID
+      * table, since the only IDs that matter are the ones written
+      * behind THIS totals record; an ID record is added to whichever
+      * table is being rebuilt for the totals record most recently
+      * seen. Shared by 8900-CHECK-RESTART and 1250-LOAD-ACCEPTED-IDS
+       8905-SCAN-CHECKPOINT-REC.
+           READ CHKPT-FILE
+           AT END
+              SET CHKPT-EOF-YES TO TRUE
+           NOT AT END
+              IF CHKPT-TYPE-TOTALS
+                 PERFORM 8910-RESTORE-TOTALS
+              ELSE
+                 IF WS-ACC-COUNT < 5000
+                    ADD 1 TO WS-ACC-COUNT
+                    MOVE CHKPT-I-ID TO WS-ACC-ID(WS-ACC-COUNT)
+                 END-IF
+              END-IF
+           END-READ
+           .
+
+      * Copies the control-total accumulators from the checkpoint
+      * record just read into working storage, and drops whatever
+      * accepted IDs had been collected for an earlier totals record
+      * in this same scan - 8905-SCAN-CHECKPOINT-REC rebuilds the
+      * table again with only the IDs that follow this record
+       8910-RESTORE-TOTALS.
+           MOVE CHKPT-T-REC-READ TO WS-RESTART-REC-READ
+           MOVE CHKPT-T-REC-VALID TO WS-REC-VALID
+           MOVE CHKPT-T-REC-INVALID TO WS-REC-INVALID
+           MOVE CHKPT-T-SCORE1-INVALID TO WS-SCORE1-INVALID
+           MOVE CHKPT-T-SCORE2-INVALID TO WS-SCORE2-INVALID
+           MOVE CHKPT-T-SCORE3-INVALID TO WS-SCORE3-INVALID
+           MOVE CHKPT-T-SCORE1-TOTAL TO WS-SCORE1-TOTAL
+           MOVE CHKPT-T-SCORE2-TOTAL TO WS-SCORE2-TOTAL
+           MOVE CHKPT-T-SCORE3-TOTAL TO WS-SCORE3-TOTAL
+           MOVE CHKPT-T-ACC-OVERFLOW TO WS-ACC-OVERFLOW
+           MOVE 0 TO WS-ACC-COUNT
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+              UNTIL WS-CAT-IDX > 3
+              MOVE CHKPT-T-CAT-PASS-COUNT(WS-CAT-IDX)
+                 TO WS-CAT-PASS-COUNT(WS-CAT-IDX)
+              MOVE CHKPT-T-CAT-FAIL-COUNT(WS-CAT-IDX)
+                 TO WS-CAT-FAIL-COUNT(WS-CAT-IDX)
+              MOVE CHKPT-T-CAT-SCORE1-TOTAL(WS-CAT-IDX)
+                 TO WS-CAT-SCORE1-TOTAL(WS-CAT-IDX)
+              MOVE CHKPT-T-CAT-SCORE2-TOTAL(WS-CAT-IDX)
+                 TO WS-CAT-SCORE2-TOTAL(WS-CAT-IDX)
+              MOVE CHKPT-T-CAT-SCORE3-TOTAL(WS-CAT-IDX)
+                 TO WS-CAT-SCORE3-TOTAL(WS-CAT-IDX)
+           END-PERFORM
+           .
+
+      * Recomputes the averages that go with whichever totals record
+      * 8910-RESTORE-TOTALS last restored, once the scan of the whole
+      * dataset has settled on the final one
+       8915-COMPUTE-RESTORED-AVERAGES.
+           IF WS-REC-VALID > 0
+              COMPUTE WS-SCORE1-AVG = WS-SCORE1-TOTAL / WS-REC-VALID
+              COMPUTE WS-SCORE2-AVG = WS-SCORE2-TOTAL / WS-REC-VALID
+              COMPUTE WS-SCORE3-AVG = WS-SCORE3-TOTAL / WS-REC-VALID
+              COMPUTE WS-SCORE-TOTAL-AVG =
+                 (WS-SCORE1-TOTAL + WS-SCORE2-TOTAL + WS-SCORE3-TOTAL)
+                    / (WS-REC-VALID * 3)
+           END-IF
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+              UNTIL WS-CAT-IDX > 3
+              IF WS-CAT-PASS-COUNT(WS-CAT-IDX) > 0
+                 COMPUTE WS-CAT-SCORE1-AVG(WS-CAT-IDX) =
+                    WS-CAT-SCORE1-TOTAL(WS-CAT-IDX) /
+                    WS-CAT-PASS-COUNT(WS-CAT-IDX)
+                 COMPUTE WS-CAT-SCORE2-AVG(WS-CAT-IDX) =
+                    WS-CAT-SCORE2-TOTAL(WS-CAT-IDX) /
+                    WS-CAT-PASS-COUNT(WS-CAT-IDX)
+                 COMPUTE WS-CAT-SCORE3-AVG(WS-CAT-IDX) =
+                    WS-CAT-SCORE3-TOTAL(WS-CAT-IDX) /
+                    WS-CAT-PASS-COUNT(WS-CAT-IDX)
+              END-IF
+           END-PERFORM
+           .
+
+      * Appends a fresh snapshot of how far WS-REC-READ has gotten,
+      * along with every control-total accumulator and the whole
+      * accepted-ID table, so a later restart of this job can pick up
+      * from here instead of reprocessing records that already made
+      * it to INVFILE/VALREPO. CHKPTFILE's JCL disposition is
+      * DISP=MOD, which positions OPEN at end-of-data no matter
+      * whether the program opens OUTPUT or EXTEND, so this appends a
+      * new block rather than replacing the last one in place -
+      * 8900-CHECK-RESTART and 1250-LOAD-ACCEPTED-IDS read the
+      * dataset back by scanning to the LAST totals record, not the
+      * first, to make that append-only layout authoritative
+       8800-WRITE-CHECKPOINT.
+           OPEN EXTEND CHKPT-FILE
+           MOVE SPACES TO CHKPT-RECORD
+           SET CHKPT-TYPE-TOTALS TO TRUE
+           MOVE WS-REC-READ TO CHKPT-T-REC-READ
+           MOVE WS-REC-VALID TO CHKPT-T-REC-VALID
+           MOVE WS-REC-INVALID TO CHKPT-T-REC-INVALID
+           MOVE WS-SCORE1-INVALID TO CHKPT-T-SCORE1-INVALID
+           MOVE WS-SCORE2-INVALID TO CHKPT-T-SCORE2-INVALID
+           MOVE WS-SCORE3-INVALID TO CHKPT-T-SCORE3-INVALID
+           MOVE WS-SCORE1-TOTAL TO CHKPT-T-SCORE1-TOTAL
+           MOVE WS-SCORE2-TOTAL TO CHKPT-T-SCORE2-TOTAL
+           MOVE WS-SCORE3-TOTAL TO CHKPT-T-SCORE3-TOTAL
+           MOVE WS-ACC-COUNT TO CHKPT-T-ACC-COUNT
+           MOVE WS-ACC-OVERFLOW TO CHKPT-T-ACC-OVERFLOW
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+              UNTIL WS-CAT-IDX > 3
+              MOVE WS-CAT-PASS-COUNT(WS-CAT-IDX)
+                 TO CHKPT-T-CAT-PASS-COUNT(WS-CAT-IDX)
+              MOVE WS-CAT-FAIL-COUNT(WS-CAT-IDX)
+                 TO CHKPT-T-CAT-FAIL-COUNT(WS-CAT-IDX)
+              MOVE WS-CAT-SCORE1-TOTAL(WS-CAT-IDX)
+                 TO CHKPT-T-CAT-SCORE1-TOTAL(WS-CAT-IDX)
+              MOVE WS-CAT-SCORE2-TOTAL(WS-CAT-IDX)
+                 TO CHKPT-T-CAT-SCORE2-TOTAL(WS-CAT-IDX)
+              MOVE WS-CAT-SCORE3-TOTAL(WS-CAT-IDX)
+                 TO CHKPT-T-CAT-SCORE3-TOTAL(WS-CAT-IDX)
+           END-PERFORM
+           WRITE CHKPT-RECORD
+           PERFORM 8810-WRITE-CHECKPOINT-ID-REC
+              VARYING WS-ACC-IDX FROM 1 BY 1
+              UNTIL WS-ACC-IDX > WS-ACC-COUNT
+           CLOSE CHKPT-FILE
+           .
+
+      * Writes one accepted-ID record behind the totals record so the
+      * duplicate-check table can be rebuilt whole on a restart
+       8810-WRITE-CHECKPOINT-ID-REC.
+           MOVE SPACES TO CHKPT-RECORD
+           SET CHKPT-TYPE-ID TO TRUE
+           MOVE WS-ACC-ID(WS-ACC-IDX) TO CHKPT-I-ID
+           WRITE CHKPT-RECORD
+           .
+
+      * Appends a cleared restart marker (a record-read count of zero)
+      * on a clean finish so the next run's 8900-CHECK-RESTART scan
+      * settles on "no restart in progress" as of this point. The
+      * accepted-ID table is still written behind it, same as
+      * 8800-WRITE-CHECKPOINT, so a corrections pass run against this
+      * same CHKPTFILE afterward (see 1250-LOAD-ACCEPTED-IDS) still
+      * knows which IDs this run already accepted - RECVAL never
+      * deletes CHKPTFILE itself, so that history survives until the
+      * next normal run's STEP00 clears the dataset down for the day
+       8850-CLEAR-CHECKPOINT.
+           OPEN EXTEND CHKPT-FILE
+           MOVE SPACES TO CHKPT-RECORD
+           SET CHKPT-TYPE-TOTALS TO TRUE
+           MOVE 0 TO CHKPT-T-REC-READ
+           WRITE CHKPT-RECORD
+           PERFORM 8810-WRITE-CHECKPOINT-ID-REC
+              VARYING WS-ACC-IDX FROM 1 BY 1
+              UNTIL WS-ACC-IDX > WS-ACC-COUNT
+           CLOSE CHKPT-FILE
+           .
 
        END PROGRAM RECVAL.
