@@ -0,0 +1,90 @@
+//RECVAL   JOB (ACCTNO,ROOM),'RECORD VALIDATION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RECVAL   - DAILY RECORD VALIDATION RUN                       *
+//*                                                               *
+//* RUNS THE RECVAL PROGRAM AGAINST THE DAY'S INPUT EXTRACT,      *
+//* PRODUCING THE INVALID-RECORD FILE AND THE VALIDATION REPORT.  *
+//*                                                               *
+//* RESTART                                                       *
+//*   RECVAL CHECKPOINTS ITS PROGRESS TO THE CHKPTFILE DATASET    *
+//*   EVERY 100 INPUT RECORDS (SEE WS-CHECKPOINT-INTERVAL IN      *
+//*   VALIDATE.CBL). IF STEP01 ABENDS OR IS CANCELLED BEFORE IT   *
+//*   REACHES 1010-CLOSE, CHKPTFILE IS LEFT HOLDING THE COUNT OF  *
+//*   THE LAST RECORD KNOWN TO HAVE BEEN WRITTEN OUT TO INVFILE   *
+//*   AND VALREPO, PLUS EVERY CONTROL-TOTAL ACCUMULATOR AND THE   *
+//*   ACCEPTED-ID DUPLICATE-CHECK TABLE AS OF THAT POINT, SO A    *
+//*   RESTART PICKS BOTH BACK UP, NOT JUST THE READ POSITION.     *
+//*   CHKPTFILE IS DISP=MOD, SO EACH CHECKPOINT IS APPENDED RATHER*
+//*   THAN OVERWRITTEN IN PLACE - RECVAL RESOLVES THIS ITSELF BY  *
+//*   ALWAYS READING THE LAST TOTALS RECORD ON THE DATASET, NOT   *
+//*   THE FIRST, SO APPENDING IS SAFE AND EXPECTED HERE.          *
+//*                                                                *
+//*   TO RESTART: RESUBMIT THIS JOB WITH RESTART=STEP01. DO NOT   *
+//*   DELETE OR RE-INITIALIZE CHKPTFILE, INVFILE OR VALREPO -     *
+//*   RECVAL REOPENS INVFILE AND VALREPO EXTEND AND SKIPS PAST    *
+//*   THE RECORDS ALREADY PROCESSED BEFORE RESUMING VALIDATION.   *
+//*   ON A NORMAL, CLEAN COMPLETION RECVAL APPENDS A CLEARED       *
+//*   MARKER TO CHKPTFILE SO THE NEXT RUN IN THE SAME DAY (E.G.    *
+//*   STEP02) DOES NOT MISTAKE IT FOR A RESTART IN PROGRESS.       *
+//*                                                                *
+//*   A RETURN CODE OF 08 FROM STEP01 MEANS THE TRAILER RECORD    *
+//*   COUNT DID NOT BALANCE TO THE NUMBER OF RECORDS READ - SEE   *
+//*   THE OUT-OF-BALANCE MESSAGE ON VALREPO BEFORE RERUNNING.     *
+//*                                                                *
+//*   INVFILE, VALREPO AND CHKPTFILE ARE CLEARED DOWN IN STEP00   *
+//*   BEFORE EACH NORMAL RUN SO A DAY'S FILES NEVER CARRY         *
+//*   YESTERDAY'S REJECTS OR CHECKPOINTS FORWARD. ON A RESTART    *
+//*   (RESTART=STEP01) STEP00 IS SKIPPED BY JES, SO THE PARTIAL   *
+//*   INVFILE, VALREPO AND CHKPTFILE FROM THE ABENDED RUN ARE     *
+//*   LEFT IN PLACE FOR STEP01 TO EXTEND.                         *
+//*                                                                *
+//*   CORRECTIONS (STEP02) READ THE ACCEPTED-ID RECORDS STEP01    *
+//*   LEFT ON CHKPTFILE SO AN ID ALREADY ACCEPTED EARLIER THE     *
+//*   SAME DAY IS STILL CAUGHT AS A DUPLICATE DURING CORRECTIONS. *
+//*--------------------------------------------------------------*
+//STEP00   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.RECVAL.DAILY.INVALID
+  SET MAXCC = 0
+  DELETE PROD.RECVAL.DAILY.VALREPO
+  SET MAXCC = 0
+  DELETE PROD.RECVAL.DAILY.CHKPT
+  SET MAXCC = 0
+/*
+//STEP01   EXEC PGM=RECVAL
+//STEPLIB  DD DSN=PROD.RECVAL.LOADLIB,DISP=SHR
+//INFILE   DD DSN=PROD.RECVAL.DAILY.INPUT,DISP=SHR
+//INVFILE  DD DSN=PROD.RECVAL.DAILY.INVALID,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=200,BLKSIZE=0)
+//VALREPO  DD DSN=PROD.RECVAL.DAILY.VALREPO,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//CHKPTFILE DD DSN=PROD.RECVAL.DAILY.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=165,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* CORRECTION STEP - RE-VALIDATES RESUBMITTED RECORDS AGAINST    *
+//* THE OUTSTANDING ENTRIES ON INVFILE AND PROMOTES THOSE THAT    *
+//* NOW PASS. RUN ONLY WHEN A CORRECTION EXTRACT IS AVAILABLE;    *
+//* IF CORRFILE HAS NO RECORDS THE STEP IS A GENUINE NO-OP - NO   *
+//* FILE OTHER THAN CORRFILE ITSELF IS OPENED AND RETURN-CODE     *
+//* STAYS 0. INVFILE IS DISP=OLD HERE (NOT MOD) SINCE STEP01 HAS  *
+//* ALREADY CREATED OR EXTENDED IT BY THE TIME STEP02 RUNS, AND   *
+//* THE CORRECTIONS PASS NEEDS OPEN OUTPUT ON INVFILE TO REPLACE  *
+//* THE OUTSTANDING-ENTRY LIST IN PLACE RATHER THAN APPEND TO IT. *
+//*--------------------------------------------------------------*
+//STEP02   EXEC PGM=RECVAL,COND=(0,NE,STEP01)
+//STEPLIB  DD DSN=PROD.RECVAL.LOADLIB,DISP=SHR
+//INFILE   DD DUMMY
+//CORRFILE DD DSN=PROD.RECVAL.DAILY.CORRECTIONS,DISP=SHR
+//INVFILE  DD DSN=PROD.RECVAL.DAILY.INVALID,DISP=(OLD,CATLG,CATLG)
+//VALREPO  DD DSN=PROD.RECVAL.DAILY.VALREPO,DISP=(MOD,CATLG,CATLG)
+//CHKPTFILE DD DSN=PROD.RECVAL.DAILY.CHKPT,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
